@@ -29,6 +29,24 @@
       *               - Deactivate CICS journal for SSP                *
       *  MOD. MARKER: @DEM#1069/21.06.2017                             *
       *** DEM#1069     21.06.2017   G7   END                           *
+      * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -*
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: - Reinstate the message audit trail, this time   *
+      *                 written to the permanent QG7CAUD store rather  *
+      *                 than to the SBPLOG CICS journal, so it is not  *
+      *                 affected by the CICSPlex journalling issue     *
+      *                 that caused DEM#1069 to switch it off          *
+      *               - Dynamic terminal pool exhaustion report        *
+      *               - Batch dequeue from the '+COE' TSQ              *
+      *               - Permanent store for QGECTUT abend records      *
+      *               - Header-format override now table-driven        *
+      *               - Key-version tagging for the QX6CAES crypt step *
+      *               - Mobile/digital channel (EINP-SW-PRT-MOB)       *
+      *               - Declared/actual length cross-check on input    *
+      *               - Dead-letter capture ahead of a rollback         *
+      *               - Lookup/replay of a unit of work by VA-NUM-SEQ  *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
       ******************************************************************
@@ -109,26 +127,97 @@
           05 FILLER                        PIC X(05)  VALUE '</ER>'.
       *--MC.E @T#132561/22.04.2011
 
-      *--MC.S @DEM#1069/21.06.2017
-      *--MC.S @P#73622/10.06.2011
-      *01 VA-JOURNAL.
-      *** 05  VA-JOURNALNAME               PIC X(08).
-      ***     88  VA-JOURNALNAME-SBPLOG               VALUE  'SBPLOG'.
-      ***
-      *** 05  VA-JOU-PREFIX.
-      ***     10  FILLER                   PIC X(05)  VALUE  'TASK#'.
-      ***     10  VN-JOU-PREFIX-TASK       PIC 9(07).
-      ***     10  FILLER                   PIC X(03)  VALUE  ' | '.
-      ***     10  VA-JOU-PREFIX-TS         PIC X(16).
-      ***     10  FILLER                   PIC X(03)  VALUE  ' | '.
-      ***     10  VA-JOU-PREFIX-TXT        PIC X(10).
-      ***         88  VA-JOU-PREFIX-TXT-IN            VALUE  'PS9-IN'.
-      ***         88  VA-JOU-PREFIX-TXT-OUT           VALUE  'PS9-OUT'.
-      ***     10  FILLER                   PIC X(03)  VALUE  ' | '.
-      ***
-      ***  05  VN-JOU-LEN                  PIC 9(08)  BINARY.
-      *--MC.E @P#73622/10.06.2011
-      *--MC.E @DEM#1069/21.06.2017
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *    RESPONSE MAPS FOR 20-LOOKUP-REPLAY-NUM-SEQ (REQUEST QGLK)    *
+      ******************************************************************
+       01 VA-LUP-NOTFND-MAP.
+          05 FILLER                        PIC X(04)  VALUE '<ER>'.
+          05 FILLER                        PIC X(07)  VALUE 'QGE0220'.
+          05 FILLER                        PIC X(01)  VALUE '2'.
+          05 FILLER                        PIC X(20)
+                              VALUE 'NUM-SEQ NOT FOUND'.
+          05 FILLER                        PIC X(05)  VALUE '</ER>'.
+      ******************************************************************
+      *    COMMAREA  PROGRAM  QG7CAUD                                  *
+      *       PERMANENT AUDIT TRAIL WRITER                             *
+      ******************************************************************
+       01  VA-QGECAUD-01.
+           COPY QGECAUD.
+
+      ******************************************************************
+      *    COMMAREA  PROGRAM  QG7CTAL                                  *
+      *       DYNAMIC TERMINAL ALLOCATION-FAILURE TALLY                *
+      ******************************************************************
+       01  VA-QGECTAL-01.
+           COPY QGECTAL.
+
+      ******************************************************************
+      *    COMMAREA  PROGRAM  QG7CTUT                                  *
+      *       PERMANENT ABEND-RECORD WRITER                            *
+      ******************************************************************
+       01  VA-QGECTUP-01.
+           COPY QGECTUP.
+
+      ******************************************************************
+      *    COMMAREA  PROGRAM  QG7CDLQ                                  *
+      *       DEAD-LETTER WRITER                                       *
+      ******************************************************************
+       01  VA-QGECDLQ-01.
+           COPY QGECDLQ.
+
+      ******************************************************************
+      *    COMMAREA  PROGRAM  QG7CLUP                                  *
+      *       ON-DEMAND LOOKUP/REPLAY READER                           *
+      ******************************************************************
+       01  VA-QGECLUP-01.
+           COPY QGECLUP.
+
+      ******************************************************************
+      *    MESSAGE AUDIT TRAIL  (PERMANENT - SEE EC-WRITE-CICS-JOURNAL) *
+      ******************************************************************
+       01 VA-JOURNAL.
+          05  VA-JOURNALNAME               PIC X(08)  VALUE  'SBPLOG'.
+              88  VA-JOURNALNAME-SBPLOG               VALUE  'SBPLOG'.
+      *
+          05  VA-JOU-PREFIX.
+              10  FILLER                   PIC X(05)  VALUE  'TASK#'.
+              10  VN-JOU-PREFIX-TASK       PIC 9(07).
+              10  FILLER                   PIC X(03)  VALUE  ' | '.
+              10  VA-JOU-PREFIX-TS         PIC X(16).
+              10  FILLER                   PIC X(03)  VALUE  ' | '.
+              10  VA-JOU-PREFIX-SEQ        PIC X(08).
+              10  FILLER                   PIC X(03)  VALUE  ' | '.
+              10  VA-JOU-PREFIX-TXT        PIC X(10).
+                  88  VA-JOU-PREFIX-TXT-IN            VALUE  'PS9-IN'.
+                  88  VA-JOU-PREFIX-TXT-OUT           VALUE  'PS9-OUT'.
+              10  FILLER                   PIC X(03)  VALUE  ' | '.
+      *
+          05  VN-JOU-LEN                   PIC 9(08)  BINARY.
+      *--MC.E @DEM#2281/09.08.2026
+
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *    HEADER-FORMAT OVERRIDE TABLE  (WAS HARDCODED @S75612)       *
+      *       ONE ENTRY PER CHANNEL/TRANSACTION THAT STILL NEEDS THE   *
+      *       EINP-SW-HEA-1 OVERRIDE WHEN EINP-SW-PRO-OFF. SPACES IN   *
+      *       EITHER KEY COLUMN MATCH ANY VALUE (WILDCARD). THE FIRST  *
+      *       ENTRY BELOW (WILDCARD/WILDCARD) REPRODUCES THE OLD       *
+      *       UNCONDITIONAL BEHAVIOUR - NARROW IT TO REAL CHANNELS/    *
+      *       TRANSACTIONS HERE ONCE THAT IS KNOWN, NO CODE CHANGE.    *
+      ******************************************************************
+       01 VA-HEA-OVERRIDE-TABLE-DATA.
+          05 FILLER                   PIC X(10)  VALUE  SPACES.
+          05 FILLER                   PIC X(10)  VALUE  SPACES.
+          05 FILLER                   PIC X(10)  VALUE  SPACES.
+          05 FILLER                   PIC X(10)  VALUE  SPACES.
+          05 FILLER                   PIC X(10)  VALUE  SPACES.
+      *
+       01 VA-HEA-OVERRIDE-TABLE  REDEFINES  VA-HEA-OVERRIDE-TABLE-DATA.
+          05  VA-HEA-OVERRIDE-ENTRY       OCCURS  5  TIMES.
+              10  VA-HEA-OVERRIDE-CHANNEL     PIC X(02).
+              10  VA-HEA-OVERRIDE-COD-TX      PIC X(08).
+      *--MC.E @DEM#2281/09.08.2026
 
        01 VA-VARIABLE.
           05 VA-HEADING.
@@ -154,6 +243,9 @@
       *--MC.S @T#132561/22.04.2011
                 88 VA-COD-TX-QGTP                      VALUE 'QGTP'.
       *--MC.E @T#132561/22.04.2011
+      *--MC.S @DEM#2281/09.08.2026
+                88 VA-COD-TX-QGLK                      VALUE 'QGLK'.
+      *--MC.E @DEM#2281/09.08.2026
              10 VA-USER-OPT                PIC X(02).
              10 VN-MSG-LTH                 PIC 9(05).
              10 VA-COMMIT                  PIC X(01).
@@ -170,13 +262,26 @@
              10 VA-IH-TAG-END              PIC X(05).
              10 FILLER                     PIC X(12).
 
-      *--MC.S @DEM#1069/21.06.2017
-      *--MC.S @P#73622/10.06.2011
-      *** 05 VA-OPERATOR-MSG               PIC X(99).
-      *** 05 VN-EIBRESP1                   PIC 9(08).
-      *** 05 VN-EIBRESP2                   PIC 9(08).
-      *--MC.E @P#73622/10.06.2011
-      *--MC.E @DEM#1069/21.06.2017
+      *--MC.S @DEM#2281/09.08.2026
+          05 VA-OPERATOR-MSG               PIC X(99).
+          05 VN-EIBRESP1                   PIC 9(08).
+          05 VN-EIBRESP2                   PIC 9(08).
+          05 VN-COE-ITEM-IDX               PIC 9(03)  BINARY.
+          05 VN-HEA-OVERRIDE-IDX           PIC 9(02)  BINARY.
+          05 VN-MSG-LTH-IDX                PIC 9(05)  BINARY.
+          05 VN-MSG-ACTUAL-LTH             PIC 9(05)  BINARY.
+          05 VN-MSG-ACTUAL-LTH-D           PIC 9(05).
+      *    DISPLAY-USAGE WORK AREA FOR CONVERTING EIBTASKN (COMP-3) INTO
+      *    THE ALPHANUMERIC VA-NUM-SEQ.
+          05 VN-TASK-NUM-D                 PIC 9(08).
+      *    SAVE AREA FOR THE LIVE MESSAGE'S OWN IDENTITY/RESPONSE WHILE
+      *    24-DRAIN-QUEUE-COE-BACKLOG RE-USES THE SAME SHARED
+      *    DFHCOMMAREA/QAECOUT BUFFER FOR OTHER QUEUED ITEMS.
+          05 VA-LIVE-LOG-TRM               PIC X(05).
+          05 VA-LIVE-COD-TX                PIC X(08).
+          05 VA-LIVE-NUM-SEQ               PIC X(08).
+          05 VA-LIVE-COMMAREA              PIC X(31746).
+      *--MC.E @DEM#2281/09.08.2026
 
        01 VA-SWITCH.
           05 SW-PROCESS                    PIC X(1)    VALUE 'N'.
@@ -194,10 +299,39 @@
              88 SW-DYNAMIC-TERMINAL-GET                VALUE 'A'.
              88 SW-DYNAMIC-TERMINAL-RELEASE            VALUE 'R'.
       *--MC.E @T#132561/22.04.2011
+      *--MC.S @DEM#2281/09.08.2026
+          05 SW-HEA-OVERRIDE               PIC X(1)    VALUE 'N'.
+             88 SW-HEA-OVERRIDE-FOUND                   VALUE 'S'.
+             88 SW-HEA-OVERRIDE-NOT-FND                 VALUE 'N'.
+      *    LETS 24-DRAIN-QUEUE-COE-BACKLOG SUPPRESS 22-COORDINATOR-
+      *    LOOP'S UNCONDITIONAL CONTENT WIPE FOR THE FIRST PASS OVER A
+      *    DRAINED ITEM, SO THE ITEM'S OWN MESSAGE REACHES THE
+      *    COORDINATOR INSTEAD OF BEING BLANKED OUT AHEAD OF IT.
+          05 SW-COE-DRAIN                  PIC X(1)    VALUE 'N'.
+             88 SW-COE-DRAIN-YES                        VALUE 'Y'.
+             88 SW-COE-DRAIN-NO                          VALUE 'N'.
+      *    LETS A CALL SITE THAT IS ABOUT TO OVERWRITE DFHCOMMAREA WITH
+      *    THE CANNED CA-MESSAGE ERROR TEMPLATE SNAPSHOT THE ORIGINAL
+      *    MESSAGE TO THE DEAD-LETTER STORE FIRST, WITHOUT EC-CAPTURE-
+      *    DEAD-LETTER'S NORMAL CALL OUT OF 9999-ROLLBACK-COORDINATOR
+      *    CAPTURING THE NOW-OVERWRITTEN COMMAREA A SECOND TIME.
+          05 SW-DLQ-CAPTURED               PIC X(1)    VALUE 'N'.
+             88 SW-DLQ-CAPTURED-YES                     VALUE 'Y'.
+             88 SW-DLQ-CAPTURED-NO                      VALUE 'N'.
+      *--MC.E @DEM#2281/09.08.2026
       *
        01 VA-CONSTANT.
+      *--MC.S @DEM#2281/09.08.2026
+      *** 05 CN-LENGTH                     PIC S9(5) COMP
+      ***                          VALUE +31744.
+      *    DFHCOMMAREA GREW BY THE 2-BYTE CA-KEY-VERSION-PS9 TAG BELOW.
           05 CN-LENGTH                     PIC S9(5) COMP
-                                   VALUE +31744.
+                                   VALUE +31746.
+      *--MC.E @DEM#2281/09.08.2026
+      *--MC.S @DEM#2281/09.08.2026
+          05 CN-HEA-OVERRIDE-MAX            PIC 9(02)   VALUE 05.
+          05 CN-KEY-VERSION-CURRENT         PIC X(02)   VALUE '01'.
+      *--MC.E @DEM#2281/09.08.2026
       *--MC.S @T#132561/22.04.2011
       *** 05 CA-TERMINALPOOL-TX            PIC X(04)   VALUE 'QGTP'.
       *--MC.E @T#132561/22.04.2011
@@ -211,15 +345,31 @@
           05 CA-QA7CROL                    PIC X(08)   VALUE 'QA7CROL'.
           05 CA-QA6CCOR1                   PIC X(08)   VALUE 'QA6CCOR1'.
           05 CA-COE-TSQ                    PIC X(4)    VALUE '+COE'.
+      *--MC.S @DEM#2281/09.08.2026
+          05 CA-COE-MAX-ITEM               PIC 9(03)   VALUE 20.
+      *--MC.E @DEM#2281/09.08.2026
           05 CA-END                        PIC X(4)    VALUE 'FIN '.
           05 CA-READ                       PIC X(1)    VALUE 'R'.
           05 CA-QCE0030                    PIC X(7)    VALUE 'QCE0030'.
           05 CA-QCE0004                    PIC X(7)    VALUE 'QCE0004'.
       *
           05 CA-QG6CTUT                    PIC X(08)   VALUE 'QG6CTUT'.
+      *--MC.S @DEM#2281/09.08.2026
+          05 CA-QG7CTUT                    PIC X(08)   VALUE 'QG7CTUT'.
+      *--MC.E @DEM#2281/09.08.2026
+      *--MC.S @DEM#2281/09.08.2026
+          05 CA-QG7CAUD                    PIC X(08)   VALUE 'QG7CAUD'.
+          05 CA-QG7CTAL                    PIC X(08)   VALUE 'QG7CTAL'.
+          05 CA-QG7CDLQ                    PIC X(08)   VALUE 'QG7CDLQ'.
+          05 CA-QG7CLUP                    PIC X(08)   VALUE 'QG7CLUP'.
+      *--MC.E @DEM#2281/09.08.2026
       *
           05 CA-MESSAGE                    PIC X(26)
                               VALUE '<OH>265A--------00026</OH>'.
+      *--MC.S @DEM#2281/09.08.2026
+          05 CA-LUP-FOUND                  PIC X(26)
+                              VALUE '<OH>000A--------00000</OH>'.
+      *--MC.E @DEM#2281/09.08.2026
           05 CA-READ-ERROR                 PIC X(7)
                               VALUE 'READ TS'.
           05 CA-XXXX                       PIC X(4)    VALUE 'XXXX'.
@@ -237,6 +387,14 @@
        LINKAGE SECTION.
       *
        01 DFHCOMMAREA.
+      *--MC.S @DEM#2281/09.08.2026
+      *    KEY-VERSION TAG AHEAD OF THE ENVELOPE PROPER, SO QX6CAES CAN
+      *    TELL WHICH AES KEY ENCRYPTED/SHOULD ENCRYPT THE MESSAGE
+      *    WITHOUT HAVING TO DECRYPT IT FIRST. QAECOUT IS RE-ADDRESSED
+      *    PAST IT IN 1-START SO BOTH VIEWS OF THE ENVELOPE STILL START
+      *    AT THE SAME BYTE.
+          05 CA-KEY-VERSION-PS9        PIC X(02).
+      *--MC.E @DEM#2281/09.08.2026
           COPY QAECINP.
       *--MC.S @T#132561/22.04.2011
           COPY QAECOUT.
@@ -259,7 +417,13 @@
        1-START.
       *
       *--MC.S @T#132561/22.04.2011
-           SET  ADDRESS  OF  QAECOUT  TO  ADDRESS  OF  DFHCOMMAREA
+      *** SET  ADDRESS  OF  QAECOUT  TO  ADDRESS  OF  DFHCOMMAREA
+      *--MC.S @DEM#2281/09.08.2026
+      *    QAECINP NOW SITS PAST CA-KEY-VERSION-PS9 INSTEAD OF AT THE
+      *    START OF DFHCOMMAREA, SO QAECOUT IS RE-ADDRESSED THE SAME WAY
+      *    TO STAY ALIGNED WITH IT.
+           SET  ADDRESS  OF  QAECOUT  TO  ADDRESS  OF  QAECINP
+      *--MC.E @DEM#2281/09.08.2026
 
       *    EXEC CICS
       *      IGNORE CONDITION ERROR
@@ -277,6 +441,9 @@
       ******************************************************************
        2-PROCESS.
       *
+      *--MC.S @DEM#2281/09.08.2026
+           SET  SW-DLQ-CAPTURED-NO  TO  TRUE
+      *--MC.E @DEM#2281/09.08.2026
            IF     EINP-HEAD-PS9(1:4) NOT = '<IH>'
            THEN
              PERFORM 20-CRYPT
@@ -284,28 +451,60 @@
            END-IF
 
       *.MC.S @S75612 - TEMPORARY WORKAROUND ***************************
-      *                                                               *
+      ***                                                             *
+      ***IF EINP-SW-PRO-OFF
+      ***THEN
+      ***  SET EINP-SW-HEA-1 TO TRUE
+      ***END-IF
+      ***                                                             *
+      *.MC.E @S75612 - TEMPORARY WORKAROUND ***************************
+      *--MC.S @DEM#2281/09.08.2026
+      *    REPLACED BY A CONTROL TABLE - THE OVERRIDE NOW ONLY FIRES
+      *    FOR THE CHANNEL/TRANSACTION COMBINATIONS LISTED IN
+      *    VA-HEA-OVERRIDE-TABLE, NOT FOR EVERY MESSAGE.
            IF EINP-SW-PRO-OFF
            THEN
-             SET EINP-SW-HEA-1 TO TRUE
+             PERFORM 20-CHECK-HEA-OVERRIDE
+             IF SW-HEA-OVERRIDE-FOUND
+               SET EINP-SW-HEA-1 TO TRUE
+             END-IF
            END-IF
-      *                                                               *
-      *.MC.E @S75612 - TEMPORARY WORKAROUND ***************************
+      *--MC.E @DEM#2281/09.08.2026
 
            MOVE QAECINP           TO VA-HEADING
       *
-      *--MC.S @DEM#1069/21.06.2017
-      *--MC.S @P#73622/10.06.2011
-      ***  IF  VA-CHANNEL-SBPLATT
-      ***  THEN
-      ***    SET  VA-JOU-PREFIX-TXT-IN  TO  TRUE
-      ***    PERFORM  EC-WRITE-CICS-JOURNAL
-      ***  END-IF
-      *--MC.E @P#73622/10.06.2011
-      *--MC.E @DEM#1069/21.06.2017
+      *--MC.S @DEM#2281/09.08.2026
+      *    VA-HEADING IS A RAW GROUP COPY OF QAECINP, NOT A FIELD-BY-
+      *    FIELD ONE, SO ITS OFFSETS DO NOT LAND ON THE REAL EINP-*-PS9
+      *    FIELDS OF THE SAME NAME - SET THE ONES EVERY PERMANENT-RECORD
+      *    AND DISPATCH FEATURE KEYS ON EXPLICITLY FROM THEIR REAL
+      *    FIELDS RATHER THAN TRUST THE RAW COPY'S BYTE POSITIONS.
+           MOVE EINP-SW-PRT-PS9-FLAG      TO  VA-CHANNEL
+           MOVE EINP-LOG-TRM-PS9-A1       TO  VA-LOG-TRM
+           MOVE EINP-COD-TRANSACTION-PS9  TO  VA-COD-TX
+      *    EINP-HEAD-PS9 CARRIES NO INBOUND SEQUENCE NUMBER OF ITS OWN -
+      *    EIBTASKN IS ALREADY THIS PROGRAM'S ESTABLISHED PER-INVOCATION
+      *    CORRELATION ID (SEE AUD-TASK/DLQ-TASK/TUP-TASK), SO REUSE IT
+      *    HERE TOO RATHER THAN LET VA-NUM-SEQ INHERIT WHATEVER SESSION-
+      *    STABLE BYTES HAPPEN TO FALL AT ITS OFFSET IN THE RAW COPY.
+           MOVE EIBTASKN                  TO  VN-TASK-NUM-D
+           MOVE VN-TASK-NUM-D             TO  VA-NUM-SEQ
+      *
+           SET  VA-JOU-PREFIX-TXT-IN  TO  TRUE
+           PERFORM  EC-WRITE-CICS-JOURNAL
+      *--MC.E @DEM#2281/09.08.2026
 
            PERFORM 20-CHECK-INPUT-MESSAGE
       *
+      *--MC.S @DEM#2281/09.08.2026
+      *    ON-DEMAND LOOKUP/REPLAY BY VA-NUM-SEQ - TRANSACTION CODE QGLK
+      *    BYPASSES THE NORMAL BUSINESS DISPATCH ENTIRELY. SEE
+      *    20-LOOKUP-REPLAY-NUM-SEQ.
+           IF    VA-COD-TX-QGLK
+           THEN
+             PERFORM 20-LOOKUP-REPLAY-NUM-SEQ
+           ELSE
+      *--MC.E @DEM#2281/09.08.2026
       *--MC.S @T#132561/22.04.2011
            IF    VA-COD-TX-QGTP
            AND ((VA-TRM-ALLOCATE-YES
@@ -364,7 +563,35 @@
                 SET ECR2-SW-ERR-OK TO TRUE
                 PERFORM 22-COORDINATOR-LOOP UNTIL SW-PRO-END
              END-IF
+      *--MC.S @DEM#2281/09.08.2026
+             IF ECOR1-NUM-ITEM-RET > 0
+      *    THE BACKLOG ITEMS DRAINED BELOW ARE OTHER TERMINALS'/OTHER
+      *    TRANSACTIONS' WORK, NOT THE LIVE MESSAGE'S OWN - SAVE THE
+      *    LIVE MESSAGE'S IDENTITY AND ITS ALREADY-BUILT RESPONSE SO
+      *    THE DRAIN LOOP'S REUSE OF THE SAME QAECOUT/DFHCOMMAREA
+      *    BUFFER DOES NOT OVERWRITE WHAT THE CALLER OF *THIS*
+      *    INVOCATION IS GOING TO GET BACK IN 3-END.
+                MOVE  VA-LOG-TRM          TO  VA-LIVE-LOG-TRM
+                MOVE  VA-COD-TX           TO  VA-LIVE-COD-TX
+                MOVE  VA-NUM-SEQ          TO  VA-LIVE-NUM-SEQ
+                MOVE  DFHCOMMAREA(1:LENGTH OF VA-LIVE-COMMAREA)
+                                          TO  VA-LIVE-COMMAREA
+      *
+                MOVE 1 TO VN-COE-ITEM-IDX
+                PERFORM 24-DRAIN-QUEUE-COE-BACKLOG
+                   UNTIL VN-COE-ITEM-IDX > ECOR1-NUM-ITEM-RET
+      *
+                MOVE  VA-LIVE-LOG-TRM     TO  VA-LOG-TRM
+                MOVE  VA-LIVE-COD-TX      TO  VA-COD-TX
+                MOVE  VA-LIVE-NUM-SEQ     TO  VA-NUM-SEQ
+                MOVE  VA-LIVE-COMMAREA    TO
+                             DFHCOMMAREA(1:LENGTH OF VA-LIVE-COMMAREA)
+             END-IF
+      *--MC.E @DEM#2281/09.08.2026
            END-IF
+      *--MC.S @DEM#2281/09.08.2026
+           END-IF
+      *--MC.E @DEM#2281/09.08.2026
       *
            CONTINUE.
       *
@@ -381,6 +608,11 @@
            IF EIBRESP NOT EQUAL DFHRESP(NORMAL)
       *
                 MOVE QAECINP              TO VA-HEADING
+      *--MC.S @DEM#2281/09.08.2026
+      *    SNAPSHOT THE FAILING MESSAGE TO THE DEAD-LETTER STORE BEFORE
+      *    THE CANNED ERROR TEMPLATE BELOW OVERWRITES IT.
+                PERFORM EC-CAPTURE-DEAD-LETTER
+      *--MC.E @DEM#2281/09.08.2026
                 MOVE CA-MESSAGE           TO QAECINP
                 MOVE CA-QX6CAES           TO CA-PGMID
                 MOVE CA-LINK-ERROR        TO ABC-REFERENCE1
@@ -388,19 +620,103 @@
            END-IF
            .
       *
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN                 20-CHECK-MSG-LENGTH                        **
+      *       WORKS OUT THE ACTUAL LENGTH OF EINP-CONTENT-PS9 (UP TO   *
+      *       THE LAST NON-SPACE/NON-LOW-VALUE BYTE) SO IT CAN BE      *
+      *       CROSS-CHECKED AGAINST THE DECLARED EINP-INP-LTH-PS9.     *
+      ******************************************************************
+       20-CHECK-MSG-LENGTH.
+      *
+      *    WHEN EINP-INP-LTH-PS9 IS NUMERIC, START THE BACKWARD SCAN AT
+      *    THE CALLER'S OWN DECLARED LENGTH RATHER THAN THE FULL
+      *    31,679-BYTE BUFFER END - A CORRECTLY FORMED MESSAGE'S ACTUAL
+      *    CONTENT ENDS AT OR NEAR THE DECLARED LENGTH, SO THIS KEEPS
+      *    THE SCAN SHORT ON THE HOT PATH INSTEAD OF ALWAYS WALKING
+      *    BACK ACROSS THE WHOLE UNUSED TAIL OF THE BUFFER. THE TRADE-
+      *    OFF IS THAT AN "OVERRUN" MESSAGE (NON-BLANK BYTES LEFT PAST
+      *    THE DECLARED LENGTH) NO LONGER SHOWS UP AS A LONGER SCANNED
+      *    LENGTH BELOW - ACCEPTABLE SINCE THAT CASE IS ONLY EVER
+      *    LOGGED, NEVER REJECTED.
+           IF    EINP-INP-LTH-PS9 IS NUMERIC
+           AND   EINP-INP-LTH-PS9 <= LENGTH OF EINP-CONTENT-PS9
+           THEN
+             MOVE  EINP-INP-LTH-PS9            TO  VN-MSG-LTH-IDX
+           ELSE
+             MOVE  LENGTH OF EINP-CONTENT-PS9  TO  VN-MSG-LTH-IDX
+           END-IF
+           PERFORM 20-SCAN-MSG-LENGTH
+              UNTIL VN-MSG-LTH-IDX = 0
+              OR   (EINP-CONTENT-PS9(VN-MSG-LTH-IDX:1) NOT = SPACE
+              AND   EINP-CONTENT-PS9(VN-MSG-LTH-IDX:1) NOT = LOW-VALUE)
+           MOVE    VN-MSG-LTH-IDX             TO  VN-MSG-ACTUAL-LTH
+           .
+      *
+      ******************************************************************
+      *.PN                 20-SCAN-MSG-LENGTH                         **
+      ******************************************************************
+       20-SCAN-MSG-LENGTH.
+      *
+           SUBTRACT 1 FROM VN-MSG-LTH-IDX
+           .
+      *--MC.E @DEM#2281/09.08.2026
+      *
       ******************************************************************
       *.PN                 20-CHECK-INPUT-MESSAGE                     **
       ******************************************************************
        20-CHECK-INPUT-MESSAGE.
      *
+      *--MC.S @DEM#2281/09.08.2026
+           PERFORM 20-CHECK-MSG-LENGTH
+      *    THE SCANNED LENGTH RUNNING SHORT OF THE DECLARED ONE MEANS
+      *    THE MESSAGE ITSELF IS TRUNCATED - REJECT IT HERE, BEFORE IT
+      *    EVER REACHES THE COORDINATOR. THE SCANNED LENGTH RUNNING
+      *    LONG, BY CONTRAST, ONLY PROVES THE CALLER DID NOT BLANK/LOW-
+      *    VALUE-FILL THE UNUSED TAIL OF A REUSED COMMAREA BUFFER - IT
+      *    IS NOT EVIDENCE OF A MALFORMED MESSAGE, SO IT IS LOGGED
+      *    RATHER THAN TREATED AS A REJECT CONDITION.
+           IF    EINP-INP-LTH-PS9 IS NUMERIC
+           AND   VN-MSG-ACTUAL-LTH < EINP-INP-LTH-PS9
+           THEN
+             MOVE     VN-MSG-ACTUAL-LTH      TO  VN-MSG-ACTUAL-LTH-D
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'INPUT MESSAGE TRUNCATED FOR NUM-SEQ ', VA-NUM-SEQ
+                     ' / DECLARED=<' , EINP-INP-LTH-PS9, '>'
+                     ' / SCANNED=<' , VN-MSG-ACTUAL-LTH-D, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+             PERFORM EC-CAPTURE-DEAD-LETTER
+             MOVE    CA-MESSAGE TO QAECINP
+             MOVE    VA-NUM-SEQ TO QAECINP(9:8)
+             PERFORM 999-CICS-ERROR
+           ELSE
+           IF    EINP-INP-LTH-PS9 IS NUMERIC
+           AND   VN-MSG-ACTUAL-LTH > EINP-INP-LTH-PS9
+           THEN
+             MOVE     VN-MSG-ACTUAL-LTH      TO  VN-MSG-ACTUAL-LTH-D
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'INPUT LENGTH MISMATCH FOR NUM-SEQ ', VA-NUM-SEQ
+                     ' / DECLARED=<' , EINP-INP-LTH-PS9, '>'
+                     ' / SCANNED=<' , VN-MSG-ACTUAL-LTH-D, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+           END-IF
+           END-IF
+      *--MC.E @DEM#2281/09.08.2026
            IF EINP-HEAD-PS9(1:4) NOT = '<IH>'                 OR NOT
+      *MC.S @DEM#2281/09.08.2026
+      *--     EINP-SW-PRT-CEN-AUTHORIZATION)                  OR
              (EINP-SW-PRT-PS9                                 OR
               EINP-SW-PRT-ATM                                 OR
               EINP-SW-PRT-NASB                                OR
               EINP-SW-PRT-POS                                 OR
               EINP-SW-PRT-SSMP-F                              OR
-              EINP-SW-PRT-CEN-AUTHORIZATION)                  OR
-              EINP-INP-LTH-PS9 IS NOT NUMERIC                 OR NOT
+              EINP-SW-PRT-CEN-AUTHORIZATION                   OR
+              EINP-SW-PRT-MOB)                                OR
+      *MC.E @DEM#2281/09.08.2026
+              EINP-INP-LTH-PS9 IS NOT NUMERIC                 OR
+                                                            NOT
              (EINP-SW-CMM-YES                                 OR
               EINP-SW-CMM-NO)                                 OR NOT
              (EINP-SW-HEA-1                                   OR
@@ -417,6 +733,7 @@
       *MC.E @80463
               EINP-HEAD-PS9(61:5) NOT = '</IH>'
            THEN
+             PERFORM EC-CAPTURE-DEAD-LETTER
              MOVE    CA-MESSAGE TO QAECINP
              MOVE    VA-NUM-SEQ TO QAECINP(9:8)
              PERFORM 999-CICS-ERROR
@@ -445,6 +762,136 @@
       *    .
       *--MC.E @T#132561/22.04.2011
       *
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN                 20-CHECK-HEA-OVERRIDE                       **
+      *       SCANS VA-HEA-OVERRIDE-TABLE FOR THE CURRENT CHANNEL/      *
+      *       TRANSACTION (SEE @S75612 ABOVE).                         *
+      ******************************************************************
+       20-CHECK-HEA-OVERRIDE.
+      *
+           SET  SW-HEA-OVERRIDE-NOT-FND  TO  TRUE
+           MOVE 1                        TO  VN-HEA-OVERRIDE-IDX
+           PERFORM  20-SCAN-HEA-OVERRIDE
+              UNTIL  SW-HEA-OVERRIDE-FOUND
+              OR     VN-HEA-OVERRIDE-IDX  >  CN-HEA-OVERRIDE-MAX
+      *
+           CONTINUE.
+      *
+      ******************************************************************
+      *.PN                 20-SCAN-HEA-OVERRIDE                        **
+      ******************************************************************
+       20-SCAN-HEA-OVERRIDE.
+      *
+           IF  (VA-HEA-OVERRIDE-CHANNEL(VN-HEA-OVERRIDE-IDX) = SPACES
+            OR  VA-HEA-OVERRIDE-CHANNEL(VN-HEA-OVERRIDE-IDX)
+                                      =  EINP-SW-PRT-PS9-FLAG)
+           AND (VA-HEA-OVERRIDE-COD-TX(VN-HEA-OVERRIDE-IDX) = SPACES
+            OR  VA-HEA-OVERRIDE-COD-TX(VN-HEA-OVERRIDE-IDX)
+                                      =  EINP-COD-TRANSACTION-PS9)
+           THEN
+             SET  SW-HEA-OVERRIDE-FOUND  TO  TRUE
+           END-IF
+      *
+           ADD  1  TO  VN-HEA-OVERRIDE-IDX
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+      *
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN            20-LOOKUP-REPLAY-NUM-SEQ                         *
+      *       TRANSACTION CODE QGLK - ON-DEMAND LOOKUP OF THE ARCHIVED  *
+      *       MESSAGE FOR VA-NUM-SEQ (VIA QG7CLUP/QGECAUD), PLUS A      *
+      *       CONTROLLED REPLAY: IF EINP-USER-OPT-PS9 ASKS FOR MODE RP  *
+      *       AND THE RECORD IS FOUND, THE ARCHIVED ENVELOPE IS         *
+      *       RESTORED ONTO DFHCOMMAREA AND RE-SUBMITTED TO THE SAME    *
+      *       BUSINESS TARGET (CA-QA1CENT) THE ORIGINAL MESSAGE WENT    *
+      *       TO - A SINGLE, SYNCHRONOUS, AUDITABLE RE-DRIVE, NOT A     *
+      *       RE-ENTRY INTO THE QUEUE/COORDINATOR MACHINERY.            *
+      ******************************************************************
+       20-LOOKUP-REPLAY-NUM-SEQ.
+      *
+           INITIALIZE               VA-QGECLUP-01
+           MOVE      VA-NUM-SEQ         TO  LUP-NUM-SEQ
+           MOVE      EINP-USER-OPT-PS9  TO  LUP-MODE
+           IF        NOT LUP-MODE-REPLAY
+           THEN
+             SET     LUP-MODE-LOOKUP    TO  TRUE
+           END-IF
+      *
+           EXEC CICS
+             LINK
+               PROGRAM  (CA-QG7CLUP)
+               COMMAREA (VA-QGECLUP-01)
+           END-EXEC
+      *
+           IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
+           THEN
+             MOVE     EIBRESP                TO  VN-EIBRESP1
+             MOVE     EIBRESP2               TO  VN-EIBRESP2
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'ERROR LINKING LOOKUP/REPLAY READER ', CA-QG7CLUP
+                     ' / EIBRESP=<' , VN-EIBRESP1, '>'
+                     ' / EIBRESP2=<', VN-EIBRESP2, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+             SET      LUP-STATUS-NOT-FOUND   TO  TRUE
+           END-IF
+      *
+           IF    LUP-STATUS-FOUND
+           THEN
+             IF    LUP-MODE-REPLAY
+             THEN
+               MOVE    LUP-MSG-DATA    TO
+                          DFHCOMMAREA(1:LENGTH OF LUP-MSG-DATA)
+      *    THE LOOKUP REQUEST'S OWN TERMINAL/CHANNEL/TRANSACTION-CODE
+      *    MUST NOT BE LEFT ON THE REPLAYED TRANSACTION - EVERY
+      *    DOWNSTREAM CONSUMER OF THESE VA- FIELDS (ABEND RECORD, DEAD-
+      *    LETTER CAPTURE, OUT AUDIT JOURNAL) TAGS BY THEM.
+               MOVE    LUP-LOG-TRM         TO  VA-LOG-TRM
+               MOVE    LUP-CHANNEL         TO  VA-CHANNEL
+               MOVE    LUP-COD-TX          TO  VA-COD-TX
+      *
+               CALL CA-QA1CENT USING DFHEIBLK DFHCOMMAREA
+                  ON EXCEPTION
+                     MOVE WCO2C-CICS-LINK      TO EIBFN
+                     MOVE WCO2C-CICS-PGMIDERR  TO EIBRESP
+                     MOVE CA-QA1CENT      TO EIBRSRCE
+               END-CALL
+      *
+               IF    EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               THEN
+                 MOVE CA-QA1CENT           TO CA-PGMID
+                 MOVE CA-LINK-ERROR        TO ABC-REFERENCE1
+                 PERFORM 999-CICS-ERROR
+               END-IF
+             ELSE
+               MOVE    CA-LUP-FOUND         TO  EOUT-HEAD-PS9
+      *    LUP-MSG-DATA IS THE WHOLE ARCHIVED DFHCOMMAREA, NOT JUST THE
+      *    MESSAGE CONTENT - SKIP PAST THE 2-BYTE CA-KEY-VERSION-PS9
+      *    TAG AND THE 65-BYTE EINP-HEAD-PS9 HEADER (CONTENT STARTS AT
+      *    BYTE 68) AND RETURN ONLY THE ACTUAL CONTENT, SIZED BY THE
+      *    ARCHIVED RECORD'S OWN LUP-MSG-LTH.
+               MOVE    LUP-MSG-DATA(68:LUP-MSG-LTH)
+                                        TO  EOUT-DTA-PS9(1:LUP-MSG-LTH)
+               MOVE    LUP-MSG-LTH         TO  EOUT-MSG-LTH-PS9
+               MOVE    VA-NUM-SEQ          TO  EOUT-NUM-SEQ-PS9
+               SET     EOUT-SW-RES-OK-CMMT TO  TRUE
+               SET     EOUT-SW-PRO-OK      TO  TRUE
+             END-IF
+           ELSE
+             MOVE    CA-MESSAGE           TO  EOUT-HEAD-PS9
+             MOVE    VA-LUP-NOTFND-MAP
+                       TO  EOUT-DTA-PS9(1:LENGTH OF VA-LUP-NOTFND-MAP)
+             MOVE    LENGTH OF VA-LUP-NOTFND-MAP
+                                        TO  EOUT-MSG-LTH-PS9
+             MOVE    VA-NUM-SEQ          TO  EOUT-NUM-SEQ-PS9
+           END-IF
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+      *
       ******************************************************************
       *.PN                21-READ-QUEUE-COE.                           *
       ******************************************************************
@@ -454,7 +901,10 @@
            MOVE CA-COE-TSQ               TO ECOR1-PRFX-QUE-ID
            MOVE VA-LOG-TRM          TO ECOR1-LOG-TRM
            MOVE CA-READ                      TO ECOR1-OPTION
-           MOVE 1                           TO ECOR1-NUM-ITEM
+      *--MC.S @DEM#2281/09.08.2026
+      ***    MOVE 1                           TO ECOR1-NUM-ITEM
+           MOVE CA-COE-MAX-ITEM             TO ECOR1-NUM-ITEM
+      *--MC.E @DEM#2281/09.08.2026
            MOVE LENGTH OF QACCCOEM          TO ECOR1-LENGTH
            CALL CA-QA6CCOR1 USING DFHEIBLK QAECCOR1
               ON EXCEPTION
@@ -504,7 +954,13 @@
        22-COORDINATOR-LOOP.
       *
            MOVE VA-HEADING TO EINP-HEAD-PS9
-           MOVE LOW-VALUES TO EINP-CONTENT-PS9
+      *--MC.S @DEM#2281/09.08.2026
+           IF SW-COE-DRAIN-YES
+              SET SW-COE-DRAIN-NO TO TRUE
+           ELSE
+              MOVE LOW-VALUES TO EINP-CONTENT-PS9
+           END-IF
+      *--MC.E @DEM#2281/09.08.2026
            SET ECR2-PS9-MSG-PNT  TO ADDRESS OF QAECINP
       *
            CALL CA-QA1CCR2  USING DFHEIBLK QAECCR2
@@ -623,6 +1079,55 @@
              PERFORM 9999-ROLLBACK-COORDINATOR
              SET SW-PRO-END TO TRUE
            END-EVALUATE.
+
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN            24-DRAIN-QUEUE-COE-BACKLOG                       *
+      *       PROCESSES ONE ITEM OF THE +COE BACKLOG RETURNED BY        *
+      *       21-READ-QUEUE-COE, AFTER THE LIVE INBOUND MESSAGE HAS     *
+      *       BEEN HANDLED, SO A TERMINAL'S WHOLE BACKLOG DRAINS IN     *
+      *       ONE TRANSACTION INSTEAD OF ONE ITEM PER DPL INVOCATION.   *
+      ******************************************************************
+       24-DRAIN-QUEUE-COE-BACKLOG.
+      *
+           MOVE  ECOR1-ITEM-LOG-TRM(VN-COE-ITEM-IDX)  TO  VA-LOG-TRM
+           MOVE  ECOR1-ITEM-COD-TX(VN-COE-ITEM-IDX)   TO  VA-COD-TX
+           MOVE  ECOR1-ITEM-NUM-SEQ(VN-COE-ITEM-IDX)  TO  VA-NUM-SEQ
+           MOVE  LOW-VALUES             TO  EINP-CONTENT-PS9
+           MOVE  ECOR1-ITEM-MSG-DATA(VN-COE-ITEM-IDX)
+                 TO  EINP-CONTENT-PS9
+                      (1:ECOR1-ITEM-MSG-LTH(VN-COE-ITEM-IDX))
+           MOVE  VA-COD-TX(1:4)     TO  EINP-COD-TRANSACTION-PS9(5:4)
+      *
+      *    22-COORDINATOR-LOOP RE-MOVES VA-HEADING INTO EINP-HEAD-PS9 ON
+      *    EVERY PASS (ITS OWN CALLER DEPENDS ON THAT RESTORE BETWEEN
+      *    ITERATIONS) - REFRESH VA-HEADING FROM THIS ITEM'S OWN
+      *    QAECINP NOW, THE SAME WAY THE LIVE MESSAGE ESTABLISHES IT AT
+      *    THE TOP OF 2-PROCESS, SO THE PATCHED TRANSACTION CODE ABOVE
+      *    SURVIVES EVERY ITERATION OF THIS ITEM'S OWN LOOP INSTEAD OF
+      *    REVERTING TO THE LIVE MESSAGE'S HEADER AFTER THE FIRST PASS.
+           MOVE  QAECINP               TO  VA-HEADING
+           MOVE  EINP-SW-PRT-PS9-FLAG  TO  VA-CHANNEL
+      *    THE RAW COPY ABOVE DOES NOT LAND FIELD-BY-FIELD (SEE
+      *    2-PROCESS) - RE-ASSERT THIS ITEM'S OWN IDENTITY, WHICH IT
+      *    WOULD OTHERWISE OVERWRITE WITH MISALIGNED BYTES OUT OF THE
+      *    LIVE MESSAGE'S OWN EINP-HEAD-PS9.
+           MOVE  ECOR1-ITEM-LOG-TRM(VN-COE-ITEM-IDX)  TO  VA-LOG-TRM
+           MOVE  ECOR1-ITEM-COD-TX(VN-COE-ITEM-IDX)   TO  VA-COD-TX
+           MOVE  ECOR1-ITEM-NUM-SEQ(VN-COE-ITEM-IDX)  TO  VA-NUM-SEQ
+      *
+           INITIALIZE QAECCR2
+                      QAECCR3
+           SET  SW-PRO-NO-END      TO  TRUE
+           SET  ECR2-SW-ERR-OK     TO  TRUE
+           SET  SW-COE-DRAIN-YES   TO  TRUE
+           PERFORM 22-COORDINATOR-LOOP UNTIL SW-PRO-END
+      *
+           ADD  1  TO  VN-COE-ITEM-IDX
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+
       ******************************************************************
       *.PN            3-END                                          * *
       ******************************************************************
@@ -664,18 +1169,16 @@
            END-IF
       *--MC.E @T#132561/22.04.2011
 
-      *--MC.S @DEM#1069/21.06.2017
-      *--MC.S @P#73622/10.06.2011
-      ***  IF  VA-CHANNEL-SBPLATT
-      ***  THEN
-      ***    SET  VA-JOU-PREFIX-TXT-OUT  TO  TRUE
-      ***    PERFORM  EC-WRITE-CICS-JOURNAL
-      ***  END-IF
-      *--MC.E @P#73622/10.06.2011
-      *--MC.E @DEM#1069/21.06.2017
+      *--MC.S @DEM#2281/09.08.2026
+           SET  VA-JOU-PREFIX-TXT-OUT  TO  TRUE
+           PERFORM  EC-WRITE-CICS-JOURNAL
+      *--MC.E @DEM#2281/09.08.2026
 
            IF           SW-ENCRYPTION-YES
            THEN
+      *--MC.S @DEM#2281/09.08.2026
+             MOVE       CN-KEY-VERSION-CURRENT  TO  CA-KEY-VERSION-PS9
+      *--MC.E @DEM#2281/09.08.2026
              PERFORM    20-CRYPT
            END-IF
 
@@ -744,6 +1247,11 @@
                MOVE    VA-ER-MAP             TO  EOUT-DTA-PS9
                                                 (1:LENGTH OF VA-ER-MAP)
                ADD     LENGTH OF VA-ER-MAP   TO  EOUT-MSG-LTH-PS9
+      *--MC.S @DEM#2281/09.08.2026
+               IF      ETP00-OPCODE-GET
+                 PERFORM  EC-WRITE-TERMINAL-ALLOC-FAIL
+               END-IF
+      *--MC.E @DEM#2281/09.08.2026
 
              WHEN      ETP00-STATUS-ERROR  ALSO  ETP00-OPCODE-RELEASE
                SET     EOUT-SW-PRO-TRM-RELEASE
@@ -766,89 +1274,114 @@
            CONTINUE.
       *--MC.E @T#132561/22.04.2011
 
-      *--MC.S @DEM#1069/21.06.2017
-      *--MC.S @P#73622/10.06.2011
+      *--MC.S @DEM#2281/09.08.2026
       ******************************************************************
-      *    WRITE CICS JOURNAL                                          *
-      ******************************************************************
-      *EC-WRITE-CICS-JOURNAL.
-      ***
-      ***  PERFORM  EC-IGNORE-CONDITION
-      ***
-      ***  SET   VA-JOURNALNAME-SBPLOG  TO  TRUE
-      ***  MOVE  EIBTASKN               TO  VN-JOU-PREFIX-TASK
-      ***  MOVE  FUNCTION CURRENT-DATE  TO  VA-JOU-PREFIX-TS
-      ***
-      ***  IF    VA-JOU-PREFIX-TXT-IN
-      ***  THEN
-      ***    MOVE  EINP-INP-LTH-PS9     TO  VN-JOU-LEN
-      ***  ELSE
-      ***    MOVE  EOUT-MSG-LTH-PS9     TO  VN-JOU-LEN
-      ***  END-IF
-      ***
-      ***  EXEC CICS
-      ***    WRITE
-      ***      JOURNALNAME (VA-JOURNALNAME)
-      ***      JTYPEID     ('SB')
-      ***      FROM        (DFHCOMMAREA)
-      ***      FLENGTH     (VN-JOU-LEN)
-      ***      PREFIX      (VA-JOU-PREFIX)
-      ***      PFXLENG     (LENGTH OF VA-JOU-PREFIX)
-      ***  END-EXEC
-      ***
-      ***  IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
-      ***  THEN
-      ***    MOVE     EIBRESP                TO  VN-EIBRESP1
-      ***    MOVE     EIBRESP2               TO  VN-EIBRESP2
-      ***    MOVE     SPACES                 TO  VA-OPERATOR-MSG
-      ***    STRING  'ERROR WRITING JOURNAL ', VA-JOURNALNAME
-      ***            ' / EIBRESP=<' , VN-EIBRESP1, '>'
-      ***            ' / EIBRESP2=<', VN-EIBRESP2, '>'
-      ***             DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
-      ***    PERFORM  EC-WRITE-OPERATOR
-      ***  END-IF
-      ***
-      ***  PERFORM  EC-PUSH-HANDLE
-      ***
-      ***  CONTINUE.
-      ***
-      ******************************************************************
-      ***  IGNORE CONDITION                                            *
-      ******************************************************************
-      *EC-IGNORE-CONDITION.
-      ***
-      ***  EXEC CICS
-      ***    IGNORE CONDITION ERROR
-      ***  END-EXEC
-      ***
-      ***  CONTINUE.
-      ***
-      ******************************************************************
-      ***  PUSH HANDLE                                                 *
-      ******************************************************************
-      *EC-PUSH-HANDLE.
-      ***
-      ***  EXEC CICS
-      ***    PUSH HANDLE
-      ***  END-EXEC
-      ***
-      ***  CONTINUE.
-      ***
-      ******************************************************************
-      ***  WRITE OPERATOR                                              *
-      ******************************************************************
-      *EC-WRITE-OPERATOR.
-      ***
-      ***  EXEC CICS
-      ***    WRITE OPERATOR
-      ***      TEXT (VA-OPERATOR-MSG)
-      ***      CRITICAL
-      ***  END-EXEC
-      ***
-      ***  CONTINUE.
-      ***
-      *--MC.E @P#73622/10.06.2011
-      *--MC.E @DEM#1069/21.06.2017
+      *    WRITE TERMINAL-ALLOCATION-FAILURE TALLY  (QG7CTAL)          *
+      *       LETS OPERATIONS SEE A TERMINAL POOL RUNNING DRY BY        *
+      *       CHANNEL/ENTITY BEFORE EVERY TRANSACTION ON IT FAILS       *
+      ******************************************************************
+       EC-WRITE-TERMINAL-ALLOC-FAIL.
+      *
+           INITIALIZE                  VA-QGECTAL-01
+           MOVE  FUNCTION CURRENT-DATE TO  TAL-TIMESTAMP
+           MOVE  ETP00-CHANNEL         TO  TAL-CHANNEL
+           MOVE  ETP00-ENTITY          TO  TAL-ENTITY
+           MOVE  VA-NUM-SEQ            TO  TAL-NUM-SEQ
+           MOVE  ETP00-ERROR-REF       TO  TAL-ERROR-REF
+      *
+           EXEC CICS
+             LINK
+               PROGRAM  (CA-QG7CTAL)
+               COMMAREA (VA-QGECTAL-01)
+           END-EXEC
+      *
+           IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
+           THEN
+             MOVE     EIBRESP                TO  VN-EIBRESP1
+             MOVE     EIBRESP2               TO  VN-EIBRESP2
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'ERROR WRITING TERMINAL ALLOC TALLY ', CA-QG7CTAL
+                     ' / EIBRESP=<' , VN-EIBRESP1, '>'
+                     ' / EIBRESP2=<', VN-EIBRESP2, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+           END-IF
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *    WRITE PERMANENT AUDIT TRAIL  (QG7CAUD)                      *
+      *       REPLACES THE SBPLOG CICS JOURNAL DISABLED UNDER DEM#1069 *
+      *       - JOURNALLING IS NOW DONE THROUGH A LINKED PROGRAM THAT  *
+      *         WRITES TO A PERMANENT STORE, NOT A ROLLING CICS        *
+      *         JOURNAL, SO AN INBOUND/OUTBOUND PAIR FOR A GIVEN       *
+      *         VA-NUM-SEQ CAN STILL BE FOUND AFTER 3-END CLEARS.      *
+      ******************************************************************
+       EC-WRITE-CICS-JOURNAL.
+      *
+           SET   VA-JOURNALNAME-SBPLOG  TO  TRUE
+           MOVE  EIBTASKN               TO  VN-JOU-PREFIX-TASK
+           MOVE  FUNCTION CURRENT-DATE  TO  VA-JOU-PREFIX-TS
+           MOVE  VA-NUM-SEQ             TO  VA-JOU-PREFIX-SEQ
+      *
+           IF    VA-JOU-PREFIX-TXT-IN
+           THEN
+             MOVE  EINP-INP-LTH-PS9     TO  VN-JOU-LEN
+           ELSE
+             MOVE  EOUT-MSG-LTH-PS9     TO  VN-JOU-LEN
+           END-IF
+      *
+           INITIALIZE             VA-QGECAUD-01
+           SET  AUD-DIRECTION-IN  TO  TRUE
+           IF   VA-JOU-PREFIX-TXT-OUT
+           THEN
+             SET  AUD-DIRECTION-OUT  TO  TRUE
+           END-IF
+           MOVE  EIBTASKN               TO  AUD-TASK
+           MOVE  VA-JOU-PREFIX-TS       TO  AUD-TIMESTAMP
+           MOVE  VA-NUM-SEQ             TO  AUD-NUM-SEQ
+           MOVE  VA-LOG-TRM             TO  AUD-LOG-TRM
+           MOVE  VA-CHANNEL             TO  AUD-CHANNEL
+           MOVE  VA-COD-TX              TO  AUD-COD-TX
+           MOVE  VN-JOU-LEN             TO  AUD-MSG-LTH
+           MOVE  SPACES                 TO  AUD-COD-ERR
+           MOVE  DFHCOMMAREA            TO  AUD-MSG-DATA
+      *
+           EXEC CICS
+             LINK
+               PROGRAM  (CA-QG7CAUD)
+               COMMAREA (VA-QGECAUD-01)
+           END-EXEC
+      *
+           IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
+           THEN
+             MOVE     EIBRESP                TO  VN-EIBRESP1
+             MOVE     EIBRESP2               TO  VN-EIBRESP2
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'ERROR WRITING AUDIT TRAIL ', CA-QG7CAUD
+                     ' / EIBRESP=<' , VN-EIBRESP1, '>'
+                     ' / EIBRESP2=<', VN-EIBRESP2, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+           END-IF
+      *
+           CONTINUE.
+      *
+      ******************************************************************
+      *    WRITE OPERATOR                                              *
+      ******************************************************************
+       EC-WRITE-OPERATOR.
+      *
+           EXEC CICS
+             WRITE OPERATOR
+               TEXT (VA-OPERATOR-MSG)
+               CRITICAL
+           END-EXEC
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
 
       ******************************************************************
       *.PN            999-CICS-ERROR                                   *
@@ -864,6 +1397,9 @@
            MOVE EIBRESP2   TO ABC-EIBRESP2
       *
            PERFORM 9-CREATE-TS-QGECTUT
+      *--MC.S @DEM#2281/09.08.2026
+           PERFORM 9-CREATE-PERM-QGECTUT
+      *--MC.E @DEM#2281/09.08.2026
       *
            CALL CA-QG1CABC USING DFHEIBLK QGECABC
       *
@@ -899,13 +1435,112 @@
                  CONTINUE
            END-CALL.
       *
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN            9-CREATE-PERM-QGECTUT                            *
+      *       SAME ABEND DATA AS 9-CREATE-TS-QGECTUT, KEPT PERMANENTLY  *
+      *       FOR THE WEEKLY ABEND-TREND REPORT.                       *
+      ******************************************************************
+       9-CREATE-PERM-QGECTUT.
+      *
+           INITIALIZE               VA-QGECTUP-01
+           MOVE  FUNCTION CURRENT-DATE  TO  TUP-TIMESTAMP
+           MOVE  EIBTASKN            TO  TUP-TASK
+           MOVE  ABC-DES-PROG        TO  TUP-DES-PROG
+           MOVE  ABC-ABEND           TO  TUP-ABEND
+           MOVE  ABC-REFERENCE1      TO  TUP-REFERENCE1
+           MOVE  ABC-EIBRESP1        TO  TUP-EIBRESP1
+           MOVE  ABC-EIBRESP2        TO  TUP-EIBRESP2
+           MOVE  VA-LOG-TRM          TO  TUP-TERMINAL
+           MOVE  VA-USER             TO  TUP-USERID
+           MOVE  VA-ACC-TRM          TO  TUP-ACCT-TERMINAL
+           MOVE  VA-COD-TX           TO  TUP-TRANSACTION
+           MOVE  VA-CHANNEL          TO  TUP-CHANN
+      *
+           EXEC CICS
+             LINK
+               PROGRAM  (CA-QG7CTUT)
+               COMMAREA (VA-QGECTUP-01)
+           END-EXEC
+      *
+           IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
+           THEN
+             MOVE     EIBRESP                TO  VN-EIBRESP1
+             MOVE     EIBRESP2               TO  VN-EIBRESP2
+             MOVE     SPACES                 TO  VA-OPERATOR-MSG
+             STRING  'ERROR WRITING ABEND RECORD ', CA-QG7CTUT
+                     ' / EIBRESP=<' , VN-EIBRESP1, '>'
+                     ' / EIBRESP2=<', VN-EIBRESP2, '>'
+                      DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+             PERFORM  EC-WRITE-OPERATOR
+           END-IF
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+      *
       ******************************************************************
       *.PN            9999-ROLLBACK-COORDINATOR                        *
       ******************************************************************
        9999-ROLLBACK-COORDINATOR.
       *
+      *--MC.S @DEM#2281/09.08.2026
+           PERFORM  EC-CAPTURE-DEAD-LETTER
+      *--MC.E @DEM#2281/09.08.2026
            EXEC CICS
                SYNCPOINT ROLLBACK
            END-EXEC.
       *
+      *--MC.S @DEM#2281/09.08.2026
+      ******************************************************************
+      *.PN            EC-CAPTURE-DEAD-LETTER                           *
+      *       CAPTURES THE IN-FLIGHT UNIT OF WORK (CHANNEL, TERMINAL,  *
+      *       TRANSACTION, VA-NUM-SEQ AND THE FULL MESSAGE) TO A       *
+      *       PERMANENT DEAD-LETTER STORE RIGHT BEFORE THE COORDINATOR *
+      *       ROLLS BACK, SO THE UNIT OF WORK IS NOT SIMPLY LOST - IT  *
+      *       CAN BE FOUND AND REPLAYED AFTER THE FACT (SEE @DEM#2281  *
+      *       VA-NUM-SEQ LOOKUP/REPLAY TRANSACTIONS QGLK/QGRP).        *
+      *       A CALL SITE ABOUT TO OVERWRITE DFHCOMMAREA WITH THE      *
+      *       CANNED CA-MESSAGE ERROR TEMPLATE CAN PERFORM THIS        *
+      *       PARAGRAPH DIRECTLY BEFOREHAND TO CAPTURE THE ORIGINAL    *
+      *       MESSAGE - SW-DLQ-CAPTURED THEN STOPS THE NORMAL CALL OUT *
+      *       OF 9999-ROLLBACK-COORDINATOR FROM CAPTURING THE SAME     *
+      *       UNIT OF WORK A SECOND TIME, NOW OVERWRITTEN.             *
+      ******************************************************************
+       EC-CAPTURE-DEAD-LETTER.
+      *
+           IF    SW-DLQ-CAPTURED-NO
+           THEN
+             INITIALIZE               VA-QGECDLQ-01
+             MOVE  FUNCTION CURRENT-DATE  TO  DLQ-TIMESTAMP
+             MOVE  EIBTASKN            TO  DLQ-TASK
+             MOVE  VA-NUM-SEQ          TO  DLQ-NUM-SEQ
+             MOVE  VA-LOG-TRM          TO  DLQ-LOG-TRM
+             MOVE  VA-CHANNEL          TO  DLQ-CHANNEL
+             MOVE  VA-COD-TX           TO  DLQ-COD-TX
+             MOVE  DFHCOMMAREA         TO  DLQ-MSG-DATA
+      *
+             EXEC CICS
+               LINK
+                 PROGRAM  (CA-QG7CDLQ)
+                 COMMAREA (VA-QGECDLQ-01)
+             END-EXEC
+      *
+             IF    EIBRESP  NOT  EQUAL  DFHRESP(NORMAL)
+             THEN
+               MOVE     EIBRESP                TO  VN-EIBRESP1
+               MOVE     EIBRESP2               TO  VN-EIBRESP2
+               MOVE     SPACES                 TO  VA-OPERATOR-MSG
+               STRING  'ERROR WRITING DEAD LETTER ', CA-QG7CDLQ
+                       ' / EIBRESP=<' , VN-EIBRESP1, '>'
+                       ' / EIBRESP2=<', VN-EIBRESP2, '>'
+                        DELIMITED  BY  SIZE  INTO  VA-OPERATOR-MSG
+               PERFORM  EC-WRITE-OPERATOR
+             END-IF
+      *
+             SET  SW-DLQ-CAPTURED-YES  TO  TRUE
+           END-IF
+      *
+           CONTINUE.
+      *--MC.E @DEM#2281/09.08.2026
+      *
       * ALNOVA SERIAL NUMBER: 94DC9756 ********* DO NOT REMOVE *********
