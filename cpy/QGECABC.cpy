@@ -0,0 +1,19 @@
+      * QGECABC: COMMAREA FOR ABEND/ERROR NOTIFICATION PROGRAM QG1CABC. *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+           05  QGECABC.
+               10  ABC-ABEND                PIC X(01).
+               10  ABC-DES-PROG              PIC X(07).
+               10  ABC-REFERENCE1            PIC X(19).
+               10  ABC-EIBFN                 PIC X(02).
+               10  ABC-EIBRSRCE              PIC X(08).
+               10  ABC-EIBRCODE              PIC X(06).
+               10  ABC-EIBRESP1              PIC S9(08) COMP.
+               10  ABC-EIBRESP2              PIC S9(08) COMP.
