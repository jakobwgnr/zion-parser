@@ -0,0 +1,28 @@
+      * QAECOUT: OUTBOUND DPL COMMAREA  -  <OH> ... </OH> ENVELOPE.    *
+      *          ADDRESSED ONTO THE SAME STORAGE AS DFHCOMMAREA VIA    *
+      *          SET ADDRESS OF QAECOUT IN 1-START.                    *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** T#132561     22.04.2011   G7   BEGIN  (KOENIG M.)      R11.2 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @T#132561/22.04.2011                             *
+      *** T#132561     22.04.2011   G7   END                           *
+      ******************************************************************
+       01  QAECOUT.
+           05  EOUT-MSG-LTH-PS9             PIC S9(05) COMP.
+           05  EOUT-SW-PRO-PS9              PIC X(01).
+               88  EOUT-SW-PRO-OK                      VALUE '0'.
+               88  EOUT-SW-PRO-TRM-ALLOC               VALUE '1'.
+               88  EOUT-SW-PRO-TRM-RELEASE             VALUE '2'.
+           05  EOUT-SW-RES-PS9              PIC X(01).
+               88  EOUT-SW-RES-OK-CMMT                 VALUE '0'.
+           05  EOUT-HEAD-PS9.
+               10  EOUT-TAG-STT-PS9          PIC X(04).
+               10  EOUT-RESP-COD-PS9         PIC X(03).
+               10  EOUT-RESP-SUB-PS9         PIC X(01).
+               10  EOUT-NUM-SEQ-PS9          PIC X(08).
+               10  EOUT-LEN-TXT-PS9          PIC X(05).
+               10  EOUT-TAG-END-PS9          PIC X(05).
+           05  EOUT-DTA-PS9                 PIC X(31700).
