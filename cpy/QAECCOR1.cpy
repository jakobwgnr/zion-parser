@@ -0,0 +1,37 @@
+      * QAECCOR1: COMMAREA FOR TSQ UTILITY QA6CCOR1.                   *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: - ECOR1-NUM-ITEM IS NOW A REQUEST FOR UP TO THAT *
+      *                 MANY ITEMS (WAS HARDCODED TO 1 BY THE CALLER)  *
+      *               - ADDED ECOR1-NUM-ITEM-RET AND THE ECOR1-ITEM    *
+      *                 TABLE SO A SINGLE READ CAN RETURN A TERMINAL'S *
+      *                 WHOLE +COE BACKLOG IN ONE GO                   *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       01  QAECCOR1.
+           05  ECOR1-PRFX-QUE-ID            PIC X(04).
+           05  ECOR1-LOG-TRM                PIC X(05).
+           05  ECOR1-OPTION                 PIC X(01).
+               88  ECOR1-OPTION-READ                   VALUE 'R'.
+               88  ECOR1-OPTION-WRITE                  VALUE 'W'.
+               88  ECOR1-OPTION-DELETE                 VALUE 'D'.
+           05  ECOR1-NUM-ITEM                PIC 9(03).
+           05  ECOR1-LENGTH                  PIC 9(05).
+           05  ECOR1-COD-ERR                 PIC X(07).
+      *--MC.S @DEM#2281/09.08.2026
+           05  ECOR1-NUM-ITEM-RET            PIC 9(03).
+           05  ECOR1-ITEM  OCCURS 20 TIMES.
+               10  ECOR1-ITEM-LOG-TRM        PIC X(05).
+               10  ECOR1-ITEM-COD-TX         PIC X(08).
+               10  ECOR1-ITEM-NUM-SEQ        PIC X(08).
+               10  ECOR1-ITEM-MSG-LTH        PIC 9(05).
+               10  ECOR1-ITEM-MSG-DATA       PIC X(2000).
+      *--MC.E @DEM#2281/09.08.2026
