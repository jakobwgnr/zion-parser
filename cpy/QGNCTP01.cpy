@@ -0,0 +1,13 @@
+      * QGNCTP01: TERMINAL-ID SUB-STRUCTURE OF THE <OC> OUTPUT MAP.    *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** T#132561     22.04.2011   G7   BEGIN  (KOENIG M.)      R11.2 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @T#132561/22.04.2011                             *
+      *** T#132561     22.04.2011   G7   END                           *
+      ******************************************************************
+           05  QGNCTP01.
+               10  TP01-TERMID                PIC X(04).
+               10  TP01-STATUS                PIC X(01).
