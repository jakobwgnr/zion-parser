@@ -0,0 +1,17 @@
+      * QACCCOEM: LAYOUT OF AN ITEM QUEUED ON THE '+COE' TSQ.          *
+      *           ONE ENTRY PER PENDING COORDINATOR MESSAGE.           *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+       01  QACCCOEM.
+           05  COEM-LOG-TRM                 PIC X(05).
+           05  COEM-COD-TX                  PIC X(08).
+           05  COEM-NUM-SEQ                 PIC X(08).
+           05  COEM-MSG-LTH                 PIC 9(05).
+           05  COEM-MSG-DATA                PIC X(2000).
