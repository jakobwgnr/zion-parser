@@ -0,0 +1,27 @@
+      * QAECCR2: COMMAREA FOR SERVICE COORDINATOR QA1CCR2.             *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+           05  QAECCR2.
+               10  ECR2-PS9-MSG-PNT          USAGE POINTER.
+               10  ECR2-SW-ERR               PIC X(01).
+                   88  ECR2-SW-ERR-OK                     VALUE '0'.
+                   88  ECR2-SW-ERR-PREVIOUS               VALUE '1'.
+                   88  ECR2-SW-ERR-SERV-END-YES           VALUE '2'.
+                   88  ECR2-SW-ERR-SERV-END-RBCK          VALUE '3'.
+               10  ECR2-UNIT-SERV            PIC X(04).
+               10  ECR2-NUM-ORDER            PIC 9(04).
+               10  ECR2-COD-ERR              PIC X(04).
+               10  ECR2-COD-ERR-DISP         PIC X(40).
+               10  ECR2-OUT-EXC              PIC X(01).
+               10  ECR2-OUT-FMT              PIC X(01).
+               10  ECR2-OPERAND              PIC X(10).
+               10  ECR2-ERR-VAL-LTH          PIC 9(04) COMP.
+               10  ECR2-ERR-VAL              PIC X(30).
+               10  ECR2-ERR-PRV-ACC          PIC X(01).
