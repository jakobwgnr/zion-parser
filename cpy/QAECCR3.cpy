@@ -0,0 +1,30 @@
+      * QAECCR3: COMMAREA FOR OUTPUT MANAGER QA1CCR3.                  *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+           05  QAECCR3.
+               10  ECR3-OUT-PNT              USAGE POINTER.
+               10  ECR3-SW-ERR-FLG           PIC X(01).
+                   88  ECR3-SW-ERR-FLG-OK                    VALUE '0'.
+                   88  ECR3-SW-ERR-FLG-CONT                  VALUE '1'.
+                   88  ECR3-SW-ERR-FLG-AUTHORIZATION         VALUE '2'.
+                   88  ECR3-SW-ERR-FLG-ROLLBACK              VALUE '3'.
+                   88  ECR3-SW-ERR-FLG-PROCESS               VALUE '4'.
+               10  ECR3-MULT-SERV            PIC X(08).
+               10  ECR3-UNIT-SERV            PIC X(04).
+               10  ECR3-NUM-ORDER            PIC 9(04).
+               10  ECR3-TERMINAL             PIC X(05).
+               10  ECR3-COD-ERR              PIC X(04).
+               10  ECR3-COD-ERR-DISP         PIC X(40).
+               10  ECR3-OUT-EXC              PIC X(01).
+               10  ECR3-OUT-FMT              PIC X(01).
+               10  ECR3-OPERAND              PIC X(10).
+               10  ECR3-ERR-VAL-LTH          PIC 9(04) COMP.
+               10  ECR3-ERR-VAL              PIC X(30).
+               10  ECR3-ERR-PRV-ACC          PIC X(01).
