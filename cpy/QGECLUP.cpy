@@ -0,0 +1,32 @@
+      * QGECLUP: COMMAREA FOR ON-DEMAND LOOKUP/REPLAY READER QG7CLUP.  *
+      *          GIVEN A VA-NUM-SEQ, PULLS BACK THE ARCHIVED INBOUND   *
+      *          MESSAGE FROM THE PERMANENT AUDIT TRAIL (QGECAUD) SO   *
+      *          IT CAN BE DISPLAYED OR, IN REPLAY MODE, RE-SUBMITTED. *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       05  QGECLUP.
+           10  LUP-MODE                     PIC X(02).
+               88  LUP-MODE-LOOKUP                     VALUE 'LK'.
+               88  LUP-MODE-REPLAY                     VALUE 'RP'.
+           10  LUP-NUM-SEQ                  PIC X(08).
+           10  LUP-STATUS                   PIC X(01).
+               88  LUP-STATUS-FOUND                    VALUE '0'.
+               88  LUP-STATUS-NOT-FOUND                VALUE '1'.
+           10  LUP-TIMESTAMP                PIC X(16).
+           10  LUP-LOG-TRM                  PIC X(05).
+           10  LUP-CHANNEL                  PIC X(02).
+           10  LUP-COD-TX                   PIC X(08).
+      *    ACTUAL CONTENT LENGTH OF THE ARCHIVED MESSAGE, CARRIED OVER
+      *    FROM THE MATCHING QGECAUD RECORD'S AUD-MSG-LTH - NOT A BYTE
+      *    COUNT OF LUP-MSG-DATA, WHICH IS ALWAYS THE FULL CAPTURED
+      *    COMMAREA REGARDLESS OF HOW MUCH OF IT IS REAL CONTENT.
+           10  LUP-MSG-LTH                  PIC 9(08) BINARY.
+      *    SIZED TO DFHCOMMAREA (CN-LENGTH IN QC1CDPL) - SEE QGECAUD.
+           10  LUP-MSG-DATA                 PIC X(31746).
