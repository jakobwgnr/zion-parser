@@ -0,0 +1,22 @@
+      * QGECDLQ: COMMAREA FOR DEAD-LETTER WRITER QG7CDLQ. CAPTURES THE  *
+      *          IN-FLIGHT UNIT OF WORK JUST AHEAD OF A COORDINATOR     *
+      *          ROLLBACK, SO A ROLLED-BACK MESSAGE CAN STILL BE FOUND  *
+      *          AND REPLAYED INSTEAD OF SIMPLY BEING LOST.             *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       05  QGECDLQ.
+           10  DLQ-TIMESTAMP                PIC X(16).
+           10  DLQ-TASK                     PIC 9(07).
+           10  DLQ-NUM-SEQ                  PIC X(08).
+           10  DLQ-LOG-TRM                  PIC X(05).
+           10  DLQ-CHANNEL                  PIC X(02).
+           10  DLQ-COD-TX                   PIC X(08).
+      *    SIZED TO DFHCOMMAREA (CN-LENGTH IN QC1CDPL) - SEE QGECAUD.
+           10  DLQ-MSG-DATA                 PIC X(31746).
