@@ -0,0 +1,25 @@
+      * QGECTP00: COMMAREA FOR DYNAMIC TERMINAL POOL QG2CTP00.         *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** T#132561     22.04.2011   G7   BEGIN  (KOENIG M.)      R11.2 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @T#132561/22.04.2011                             *
+      *** T#132561     22.04.2011   G7   END                           *
+      ******************************************************************
+           05  QGECTP00.
+               10  ETP00-OPCODE              PIC X(01).
+                   88  ETP00-OPCODE-GET                    VALUE 'G'.
+                   88  ETP00-OPCODE-RELEASE                VALUE 'R'.
+               10  ETP00-LOCK-TYPE            PIC X(01).
+                   88  ETP00-LOCK-SINGLE-TASK              VALUE 'S'.
+                   88  ETP00-LOCK-MULTI-TASK               VALUE 'M'.
+               10  ETP00-CHANNEL              PIC X(02).
+               10  ETP00-ENTITY               PIC X(04).
+               10  ETP00-SYNC                 PIC X(01).
+               10  ETP00-TERMID               PIC X(04).
+               10  ETP00-STATUS               PIC X(01).
+                   88  ETP00-STATUS-OKAY                   VALUE '0'.
+                   88  ETP00-STATUS-ERROR                  VALUE '1'.
+               10  ETP00-ERROR-REF            PIC X(20).
