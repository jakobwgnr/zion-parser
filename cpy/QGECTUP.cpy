@@ -0,0 +1,26 @@
+      * QGECTUP: COMMAREA FOR PERMANENT ABEND-RECORD WRITER QG7CTUT.   *
+      *          SAME EVENT AS 9-CREATE-TS-QGECTUT'S TRANSIENT QUEUE,  *
+      *          BUT KEPT PERMANENTLY SO A WEEKLY ABEND-TREND REPORT   *
+      *          CAN STILL FIND IT AFTER THE TSQ IS GONE.              *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       05  QGECTUP.
+           10  TUP-TIMESTAMP                PIC X(16).
+           10  TUP-TASK                     PIC 9(07).
+           10  TUP-DES-PROG                 PIC X(07).
+           10  TUP-ABEND                    PIC X(04).
+           10  TUP-REFERENCE1               PIC X(19).
+           10  TUP-EIBRESP1                 PIC 9(08).
+           10  TUP-EIBRESP2                 PIC 9(08).
+           10  TUP-TERMINAL                 PIC X(05).
+           10  TUP-USERID                   PIC X(08).
+           10  TUP-ACCT-TERMINAL            PIC X(04).
+           10  TUP-TRANSACTION              PIC X(08).
+           10  TUP-CHANN                    PIC X(02).
