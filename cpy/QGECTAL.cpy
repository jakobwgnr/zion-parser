@@ -0,0 +1,20 @@
+      * QGECTAL: COMMAREA FOR TERMINAL-ALLOCATION-FAILURE TALLY WRITER *
+      *          QG7CTAL. ONE RECORD PER DYNAMIC-TERMINAL GET FAILURE, *
+      *          TALLIED BY CHANNEL/ENTITY SO OPERATIONS CAN SEE A     *
+      *          TERMINAL POOL RUNNING OUT BEFORE IT STARTS FAILING    *
+      *          EVERY TRANSACTION ON THAT CHANNEL.                    *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       05  QGECTAL.
+           10  TAL-TIMESTAMP                PIC X(16).
+           10  TAL-CHANNEL                  PIC X(02).
+           10  TAL-ENTITY                   PIC X(04).
+           10  TAL-NUM-SEQ                  PIC X(08).
+           10  TAL-ERROR-REF                PIC X(20).
