@@ -0,0 +1,23 @@
+      * QGECTUT: COMMAREA FOR TRANSACTION ABEND LOGGER QG6CTUT.        *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+       01  QGECTUT.
+           05  TUT-SW-OPE                   PIC X(01).
+               88  TUT-SW-OPE-WRIT                     VALUE 'W'.
+               88  TUT-SW-OPE-READ                     VALUE 'R'.
+           05  TUT-TERMINAL                 PIC X(05).
+           05  TUT-USERID                   PIC X(08).
+           05  TUT-CEN-ACCTTRM              PIC X(04).
+           05  TUT-ENT-COD                  PIC X(04).
+           05  TUT-ACCT-TERMINAL            PIC X(04).
+           05  TUT-TRANSACTION              PIC X(08).
+           05  TUT-SW-STTCOD                PIC X(02).
+           05  TUT-LANGUA                   PIC X(01).
+           05  TUT-CHANN                    PIC X(02).
