@@ -0,0 +1,28 @@
+      * QGECAUD: COMMAREA FOR PERMANENT AUDIT-TRAIL WRITER QG7CAUD.    *
+      *          ONE RECORD PER INBOUND/OUTBOUND MESSAGE, KEYED SO A   *
+      *          FULL IN/OUT PICTURE CAN BE REBUILT FOR A VA-NUM-SEQ.  *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+       05  QGECAUD.
+           10  AUD-DIRECTION                PIC X(01).
+               88  AUD-DIRECTION-IN                    VALUE 'I'.
+               88  AUD-DIRECTION-OUT                   VALUE 'O'.
+           10  AUD-TASK                     PIC 9(07).
+           10  AUD-TIMESTAMP                PIC X(16).
+           10  AUD-NUM-SEQ                  PIC X(08).
+           10  AUD-LOG-TRM                  PIC X(05).
+           10  AUD-CHANNEL                  PIC X(02).
+           10  AUD-COD-TX                   PIC X(08).
+           10  AUD-MSG-LTH                  PIC 9(08) BINARY.
+           10  AUD-COD-ERR                  PIC X(07).
+      *    SIZED TO DFHCOMMAREA (CN-LENGTH IN QC1CDPL), WHICH GREW BY
+      *    2 BYTES FOR THE CA-KEY-VERSION-PS9 TAG ADDED AHEAD OF THE
+      *    ENVELOPE.
+           10  AUD-MSG-DATA                 PIC X(31746).
