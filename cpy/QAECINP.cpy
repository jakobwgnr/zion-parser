@@ -0,0 +1,67 @@
+      * QAECINP: INBOUND DPL COMMAREA  -  <IH> ... </IH> ENVELOPE.     *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -*
+      *MC.S @80463                                                     *
+      *  DESCRIPTION: ADD EINP-SW-PRE-NO/YES PRE-FORMAT SWITCH         *
+      *  MOD. MARKER: @80463                                           *
+      *MC.E @80463                                                     *
+      * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -*
+      *** DEM#2281     09.08.2026   G7   BEGIN  (KOENIG M.)      R26.3 *
+      *  DESCRIPTION: NO FIELD CHANGES HERE - NOTE ONLY. THE AES        *
+      *                KEY-VERSION TAG FOR QX6CAES LIVES ONE LEVEL UP,  *
+      *                AS CA-KEY-VERSION-PS9 AHEAD OF QAECINP IN        *
+      *                DFHCOMMAREA, SO IT SURVIVES REGARDLESS OF WHICH  *
+      *                OF QAECINP/QAECOUT IS THE CURRENT OVERLAY.       *
+      *  MOD. MARKER: @DEM#2281/09.08.2026                             *
+      *** DEM#2281     09.08.2026   G7   END                           *
+      ******************************************************************
+           05  QAECINP.
+               10  EINP-HEAD-PS9.
+                   15  EINP-TAG-STT-PS9         PIC X(04).
+                   15  EINP-PRTL-ID-PS9         PIC X(02).
+                   15  EINP-SW-PRT-PS9-FLAG     PIC X(02).
+                       88  EINP-SW-PRT-PS9                  VALUE 'P9'.
+                       88  EINP-SW-PRT-ATM                  VALUE 'AT'.
+                       88  EINP-SW-PRT-NASB                 VALUE 'NB'.
+                       88  EINP-SW-PRT-POS                  VALUE 'PO'.
+                       88  EINP-SW-PRT-SSMP-F               VALUE 'SF'.
+                       88  EINP-SW-PRT-CEN-AUTHORIZATION    VALUE 'CA'.
+      *--MC.S @DEM#2281/09.08.2026
+                       88  EINP-SW-PRT-MOB                  VALUE 'MB'.
+      *--MC.E @DEM#2281/09.08.2026
+                   15  EINP-SW-CMM-PS9          PIC X(01).
+                       88  EINP-SW-CMM-YES                  VALUE 'Y'.
+                       88  EINP-SW-CMM-NO                   VALUE 'N'.
+                   15  EINP-SW-HEA-PS9          PIC X(01).
+                       88  EINP-SW-HEA-1                    VALUE '1'.
+                       88  EINP-SW-HEA-2                    VALUE '2'.
+                       88  EINP-SW-HEA-3                    VALUE '3'.
+                       88  EINP-SW-HEA-5                    VALUE '5'.
+                       88  EINP-SW-HEA-6                    VALUE '6'.
+                   15  EINP-SW-PRO-PS9          PIC X(01).
+                       88  EINP-SW-PRO-ON                   VALUE 'Y'.
+                       88  EINP-SW-PRO-OFF                  VALUE 'N'.
+                   15  EINP-SW-PRE-PS9          PIC X(01).
+                       88  EINP-SW-PRE-NO                   VALUE 'N'.
+                       88  EINP-SW-PRE-YES                  VALUE 'Y'.
+                   15  EINP-INP-LTH-PS9         PIC 9(05).
+                   15  EINP-COD-TRANSACTION-PS9 PIC X(08).
+                   15  EINP-LOG-TRM-PS9-A1      PIC X(04).
+                   15  EINP-ACC-TRM-PS9         PIC X(04).
+                   15  EINP-USER-PS9            PIC X(08).
+                   15  EINP-USER-OPT-PS9        PIC X(02).
+                   15  EINP-COMMIT-PS9          PIC X(01).
+                   15  EINP-TYP-MESSAGE-PS9     PIC X(01).
+                   15  EINP-TYP-PROCESS-PS9     PIC X(01).
+                   15  EINP-FLG-PREFORMAT-PS9   PIC X(01).
+                   15  EINP-LNG-PS9             PIC X(01).
+                   15  FILLER                   PIC X(12).
+                   15  EINP-TAG-END-PS9         PIC X(05).
+               10  EINP-CONTENT-PS9            PIC X(31679).
