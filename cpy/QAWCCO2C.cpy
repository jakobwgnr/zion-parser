@@ -0,0 +1,15 @@
+      * QAWCCO2C: CICS-LIKE CALL/LINK RESPONSE CODE CONSTANTS.          *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *                                                                *
+      *** P#73622      10.06.2011   G7   BEGIN  (KOENIG M.)      R11.3 *
+      *  DESCRIPTION: ORIGINAL VERSION                                 *
+      *  MOD. MARKER: @P#73622/10.06.2011                              *
+      *** P#73622      10.06.2011   G7   END                           *
+      ******************************************************************
+       01  QAWCCO2C.
+           05  WCO2C-CICS-NORMAL            PIC S9(04) COMP VALUE +0.
+           05  WCO2C-CICS-ABENDERR          PIC S9(04) COMP VALUE +1.
+           05  WCO2C-CICS-PGMIDERR          PIC S9(04) COMP VALUE +27.
+           05  WCO2C-CICS-LINK              PIC X(04)       VALUE 'LINK'.
